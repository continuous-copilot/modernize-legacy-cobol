@@ -0,0 +1,26 @@
+000010******************************************************************
+000020*    COPYBOOK      TRANREC
+000030*    AUTHOR.       R HOLLOWAY - DATA ADMINISTRATION
+000040*    DATE-WRITTEN. 2026-08-09
+000050*----------------------------------------------------------------*
+000060*    RECORD LAYOUT FOR ONE LINE OF THE DAILY TRANSACTION INPUT
+000070*    FILE READ BY THE BATCH DRIVER.  ONE RECORD PER TELLER SLIP.
+000080*----------------------------------------------------------------*
+000090*    MODIFICATION HISTORY
+000100*    DATE       INIT  DESCRIPTION
+000110*    ---------- ----  --------------------------------------------
+000120*    2026-08-09 RH    INITIAL VERSION.
+000125*    2026-08-09 RH    ADDED TRAN-RATE SO ACCR TRANSACTIONS CAN BE
+000126*                     DRIVEN FROM THE SAME INPUT FILE.
+000127*    2026-08-09 RH    WIDENED TRAN-OPERATION TO X(07) - IT WAS
+000128*                     TRUNCATING 'REVERSE' TO 'REVERS' ON THE WAY
+000129*                     IN TO DATAPROGRAM.  ADDED TRAN-MIN-BALANCE
+000130*                     SO A PER-ACCOUNT OVERDRAFT FLOOR CAN BE SET
+000131*                     FROM THE SAME INPUT FILE ON ACCOUNT CREATE.
+000132******************************************************************
+000140 01  TRANSACTION-RECORD.
+000150     05  TRAN-OPERATION              PIC X(07).
+000160     05  TRAN-ACCOUNT-ID             PIC X(10).
+000170     05  TRAN-AMOUNT                 PIC 9(6)V99.
+000180     05  TRAN-RATE                   PIC 9(02)V9(04).
+000190     05  TRAN-MIN-BALANCE            PIC 9(6)V99.
