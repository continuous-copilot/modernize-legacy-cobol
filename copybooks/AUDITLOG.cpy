@@ -0,0 +1,29 @@
+000010******************************************************************
+000020*    COPYBOOK      AUDITLOG
+000030*    AUTHOR.       R HOLLOWAY - DATA ADMINISTRATION
+000040*    DATE-WRITTEN. 2026-08-09
+000050*----------------------------------------------------------------*
+000060*    RECORD LAYOUT FOR THE TRANSACTION AUDIT LOG.  ONE RECORD IS
+000070*    APPENDED PER CALL TO DATAPROGRAM SO A DISPUTED BALANCE CAN
+000080*    BE RECONSTRUCTED AFTER THE FACT.  SHARED BY DATAPROGRAM AND
+000090*    THE RECONCILIATION REPORT.
+000100*----------------------------------------------------------------*
+000110*    MODIFICATION HISTORY
+000120*    DATE       INIT  DESCRIPTION
+000130*    ---------- ----  --------------------------------------------
+000140*    2026-08-09 RH    INITIAL VERSION.
+000145*    2026-08-09 RH    WIDENED AUDIT-OPERATION TO X(07) TO MATCH
+000146*                     DATAPROGRAM'S OPERATION-TYPE - IT WAS
+000147*                     TRUNCATING 'REVERSE' TO 'REVERS' ON THE LOG.
+000148*    2026-08-09 RH    ADDED AUDIT-RETURN-STATUS SO REVERSE CAN
+000149*                     TELL A POSTED ENTRY FROM A REJECTED ONE
+000150*                     WHEN SCANNING FOR THE LAST REAL CHANGE.
+000160******************************************************************
+000170 01  AUDIT-LOG-RECORD.
+000180     05  AUDIT-DATE                  PIC 9(08).
+000190     05  AUDIT-TIME                  PIC 9(08).
+000200     05  AUDIT-ACCOUNT-ID             PIC X(10).
+000210     05  AUDIT-OPERATION             PIC X(07).
+000220     05  AUDIT-PRIOR-BALANCE         PIC 9(6)V99.
+000230     05  AUDIT-NEW-BALANCE           PIC 9(6)V99.
+000240     05  AUDIT-RETURN-STATUS         PIC 9(02).
