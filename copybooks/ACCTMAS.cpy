@@ -0,0 +1,18 @@
+000010******************************************************************
+000020*    COPYBOOK      ACCTMAS
+000030*    AUTHOR.       R HOLLOWAY - DATA ADMINISTRATION
+000040*    DATE-WRITTEN. 2026-08-09
+000050*----------------------------------------------------------------*
+000060*    RECORD LAYOUT FOR THE ACCOUNT-MASTER FILE.  ONE RECORD PER
+000070*    MEMBER ACCOUNT, KEYED ON ACCT-ID.  SHARED BY DATAPROGRAM
+000080*    AND ANY REPORTING PROGRAM THAT NEEDS THE SAME LAYOUT.
+000090*----------------------------------------------------------------*
+000100*    MODIFICATION HISTORY
+000110*    DATE       INIT  DESCRIPTION
+000120*    ---------- ----  --------------------------------------------
+000130*    2026-08-09 RH    INITIAL VERSION - MULTI-ACCOUNT MASTER.
+000140******************************************************************
+000150 01  ACCOUNT-MASTER-RECORD.
+000160     05  ACCT-ID                     PIC X(10).
+000170     05  ACCT-BALANCE                PIC 9(6)V99.
+000180     05  ACCT-MIN-BALANCE            PIC 9(6)V99.
