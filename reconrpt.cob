@@ -0,0 +1,237 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     ReconReport.
+000030 AUTHOR.         R HOLLOWAY.
+000040 INSTALLATION.   MEMBER SERVICES DATA PROCESSING.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    ---------- ----  --------------------------------------------
+000110*    2026-08-09 RH    INITIAL VERSION.  WALKS THE AUDIT LOG TO
+000120*                     DETERMINE EACH ACCOUNT'S LAST POSTED
+000130*                     BALANCE AND COMPARES IT TO THE ACCOUNT
+000140*                     MASTER SO A BAD UPDATE IS CAUGHT BEFORE
+000150*                     THE NEXT BUSINESS DAY OPENS.
+000160*    2026-08-09 RH    ADDED A BOUNDS CHECK TO 2200-UPDATE-ACCT-TABLE
+000170*                     SO A DAY WITH MORE THAN 200 DISTINCT ACCOUNTS
+000180*                     ON THE AUDIT LOG CANNOT OVERRUN WS-ACCT-TABLE.
+000190*    2026-08-09 RH    OPEN INPUT ON AUDITLOG OR ACCTMAS FAILS
+000200*                     SILENTLY IF THE FILE DOES NOT EXIST YET
+000210*                     (E.G. RECONRPT RUN BEFORE ANY BATCHDRV RUN) -
+000220*                     1000-INITIALIZE NOW BYPASSES THE AUDIT LOAD
+000230*                     LOOP INSTEAD OF HANGING ON A FILE THAT NEVER
+000240*                     OPENED, AND 3100-COMPARE-ONE-ACCOUNT REPORTS
+000250*                     EVERY ACCOUNT AS A MISMATCH RATHER THAN
+000260*                     READING A MASTER FILE THAT ISN'T THERE.
+000270******************************************************************
+000280
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-AUDITLOG-STATUS.
+000350
+000360     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAS"
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS DYNAMIC
+000390         RECORD KEY IS ACCT-ID
+000400         FILE STATUS IS WS-ACCTMAS-STATUS.
+000410
+000420     SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-RECONRPT-STATUS.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  AUDIT-LOG-FILE.
+000490     COPY AUDITLOG.
+000500
+000510 FD  ACCOUNT-MASTER-FILE.
+000520     COPY ACCTMAS.
+000530
+000540 FD  RECON-REPORT-FILE.
+000550 01  RECON-REPORT-RECORD             PIC X(80).
+000560
+000570 WORKING-STORAGE SECTION.
+000580 77  WS-AUDITLOG-STATUS          PIC X(02) VALUE SPACES.
+000590     88  AUDITLOG-NOT-OPEN                   VALUE '35'.
+000600 77  WS-ACCTMAS-STATUS           PIC X(02) VALUE SPACES.
+000610     88  ACCTMAS-NOT-OPEN                    VALUE '35'.
+000620 77  WS-RECONRPT-STATUS          PIC X(02) VALUE SPACES.
+000630
+000640 77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+000650     88  EOF-YES                             VALUE 'Y'.
+000660     88  EOF-NO                              VALUE 'N'.
+000670
+000680 77  WS-FOUND-SWITCH             PIC X(01) VALUE 'N'.
+000690     88  FOUND-YES                           VALUE 'Y'.
+000700     88  FOUND-NO                            VALUE 'N'.
+000710
+000720 01  WS-ACCT-TABLE.
+000730     05  WS-ACCT-ENTRY OCCURS 200 TIMES INDEXED BY WS-IDX.
+000740         10  WS-TBL-ACCOUNT-ID       PIC X(10).
+000750         10  WS-TBL-LAST-BALANCE     PIC 9(6)V99.
+000760
+000770 77  WS-ACCT-COUNT               PIC 9(04) COMP VALUE ZEROS.
+000780 77  WS-MATCH-IDX                PIC 9(04) COMP VALUE ZEROS.
+000790 77  WS-MISMATCH-COUNT           PIC 9(06) COMP VALUE ZEROS.
+000800
+000810 01  WS-DETAIL-LINE.
+000820     05  DL-ACCOUNT-ID               PIC X(10).
+000830     05  FILLER                      PIC X(04) VALUE SPACES.
+000840     05  DL-AUDIT-BALANCE            PIC ZZZ,ZZ9.99.
+000850     05  FILLER                      PIC X(04) VALUE SPACES.
+000860     05  DL-MASTER-BALANCE           PIC ZZZ,ZZ9.99.
+000870     05  FILLER                      PIC X(04) VALUE SPACES.
+000880     05  DL-STATUS                   PIC X(22).
+000890     05  FILLER                      PIC X(15) VALUE SPACES.
+000900
+000910 01  WS-HEADING-LINE-1               PIC X(80) VALUE
+000920     'ACCOUNT ID  AUDIT BALANCE  MASTER BALANCE  STATUS'.
+000930 01  WS-HEADING-LINE-2               PIC X(80) VALUE
+000940     '----------  -------------  --------------  ----------------'.
+000950
+000960******************************************************************
+000970*    0000-MAINLINE
+000980******************************************************************
+000990 PROCEDURE DIVISION.
+001000
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001030     PERFORM 2000-LOAD-AUDIT-TOTALS THRU 2000-EXIT
+001040         UNTIL EOF-YES
+001050     PERFORM 3100-COMPARE-ONE-ACCOUNT THRU 3100-EXIT
+001060         VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-ACCT-COUNT
+001070     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001080     STOP RUN.
+001090
+001100******************************************************************
+001110*    1000-INITIALIZE - OPEN THE FILES AND WRITE THE REPORT
+001120*    HEADINGS.  IF THE AUDIT LOG HAS NEVER BEEN WRITTEN TO (NO
+001130*    BATCHDRV RUN HAS HAPPENED YET), OPEN INPUT CANNOT CREATE IT -
+001140*    THE LOAD LOOP IS BYPASSED SO THE REPORT COMES OUT EMPTY
+001150*    INSTEAD OF THE JOB HANGING ON A FILE THAT NEVER OPENED.
+001160******************************************************************
+001170 1000-INITIALIZE.
+001180     OPEN INPUT AUDIT-LOG-FILE
+001190     OPEN INPUT ACCOUNT-MASTER-FILE
+001200     OPEN OUTPUT RECON-REPORT-FILE
+001210     WRITE RECON-REPORT-RECORD FROM WS-HEADING-LINE-1
+001220     WRITE RECON-REPORT-RECORD FROM WS-HEADING-LINE-2
+001230     IF AUDITLOG-NOT-OPEN
+001240         DISPLAY 'RECONRPT - AUDITLOG NOT FOUND, REPORTING '
+001250                 'ZERO ACCOUNTS'
+001260         SET EOF-YES TO TRUE
+001270     ELSE
+001280         PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT
+001290     END-IF.
+001300 1000-EXIT.
+001310     EXIT.
+001320
+001330******************************************************************
+001340*    2000-LOAD-AUDIT-TOTALS - WALK THE AUDIT LOG, KEEPING EACH
+001350*    ACCOUNT'S MOST RECENTLY POSTED BALANCE IN A WORKING TABLE.
+001360******************************************************************
+001370 2000-LOAD-AUDIT-TOTALS.
+001380     PERFORM 2200-UPDATE-ACCT-TABLE THRU 2200-EXIT
+001390     PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT.
+001400 2000-EXIT.
+001410     EXIT.
+001420
+001430******************************************************************
+001440*    2100-READ-AUDIT-RECORD
+001450******************************************************************
+001460 2100-READ-AUDIT-RECORD.
+001470     READ AUDIT-LOG-FILE
+001480         AT END
+001490             SET EOF-YES TO TRUE
+001500     END-READ.
+001510 2100-EXIT.
+001520     EXIT.
+001530
+001540******************************************************************
+001550*    2200-UPDATE-ACCT-TABLE - FIND OR ADD THIS ACCOUNT'S TABLE
+001560*    ENTRY AND POST ITS LATEST BALANCE FROM THE AUDIT RECORD.
+001570******************************************************************
+001580 2200-UPDATE-ACCT-TABLE.
+001590     SET FOUND-NO TO TRUE
+001600     PERFORM 2210-FIND-ACCT-ENTRY THRU 2210-EXIT
+001610         VARYING WS-IDX FROM 1 BY 1
+001620         UNTIL WS-IDX > WS-ACCT-COUNT OR FOUND-YES
+001630     IF FOUND-NO
+001640       IF WS-ACCT-COUNT >= 200
+001650         DISPLAY 'RECONRPT - ACCOUNT TABLE FULL, SKIPPING '
+001660                 'ACCOUNT ' AUDIT-ACCOUNT-ID
+001670       ELSE
+001680         ADD 1 TO WS-ACCT-COUNT
+001690         MOVE WS-ACCT-COUNT TO WS-MATCH-IDX
+001700         MOVE AUDIT-ACCOUNT-ID TO WS-TBL-ACCOUNT-ID(WS-MATCH-IDX)
+001710         MOVE AUDIT-NEW-BALANCE TO
+001720             WS-TBL-LAST-BALANCE(WS-MATCH-IDX)
+001730       END-IF
+001740     ELSE
+001750         MOVE AUDIT-NEW-BALANCE TO
+001760             WS-TBL-LAST-BALANCE(WS-MATCH-IDX)
+001770     END-IF.
+001780 2200-EXIT.
+001790     EXIT.
+001800
+001810******************************************************************
+001820*    2210-FIND-ACCT-ENTRY - DOES THIS TABLE SLOT ALREADY HOLD
+001830*    THE CURRENT AUDIT RECORD'S ACCOUNT?
+001840******************************************************************
+001850 2210-FIND-ACCT-ENTRY.
+001860     IF WS-TBL-ACCOUNT-ID(WS-IDX) = AUDIT-ACCOUNT-ID
+001870         SET FOUND-YES TO TRUE
+001880         MOVE WS-IDX TO WS-MATCH-IDX
+001890     END-IF.
+001900 2210-EXIT.
+001910     EXIT.
+001920
+001930******************************************************************
+001940*    3100-COMPARE-ONE-ACCOUNT - COMPARE THIS TABLE ENTRY'S LAST
+001950*    AUDIT BALANCE AGAINST THE ACCOUNT MASTER AND PRINT A LINE.
+001960*    IF THE ACCOUNT MASTER NEVER OPENED, EVERY ACCOUNT IS REPORTED
+001970*    AS A MISMATCH INSTEAD OF READING A FILE THAT ISN'T THERE.
+001980******************************************************************
+001990 3100-COMPARE-ONE-ACCOUNT.
+002000     MOVE WS-TBL-ACCOUNT-ID(WS-IDX) TO DL-ACCOUNT-ID
+002010     MOVE WS-TBL-LAST-BALANCE(WS-IDX) TO DL-AUDIT-BALANCE
+002020     MOVE WS-TBL-ACCOUNT-ID(WS-IDX) TO ACCT-ID
+002030     IF ACCTMAS-NOT-OPEN
+002040         MOVE ZEROS TO DL-MASTER-BALANCE
+002050         MOVE 'ACCT MASTER NOT OPEN' TO DL-STATUS
+002060         ADD 1 TO WS-MISMATCH-COUNT
+002070     ELSE
+002080         READ ACCOUNT-MASTER-FILE
+002090             INVALID KEY
+002100                 MOVE ZEROS TO DL-MASTER-BALANCE
+002110                 MOVE 'ACCOUNT NOT ON MASTER' TO DL-STATUS
+002120                 ADD 1 TO WS-MISMATCH-COUNT
+002130             NOT INVALID KEY
+002140                 MOVE ACCT-BALANCE TO DL-MASTER-BALANCE
+002150                 IF WS-TBL-LAST-BALANCE(WS-IDX) = ACCT-BALANCE
+002160                     MOVE 'OK' TO DL-STATUS
+002170                 ELSE
+002180                     MOVE 'MISMATCH' TO DL-STATUS
+002190                     ADD 1 TO WS-MISMATCH-COUNT
+002200                 END-IF
+002210         END-READ
+002220     END-IF
+002230     WRITE RECON-REPORT-RECORD FROM WS-DETAIL-LINE.
+002240 3100-EXIT.
+002250     EXIT.
+002260
+002270******************************************************************
+002280*    9000-TERMINATE - CLOSE THE FILES AND SHOW THE RUN TOTALS.
+002290******************************************************************
+002300 9000-TERMINATE.
+002310     CLOSE AUDIT-LOG-FILE
+002320     CLOSE ACCOUNT-MASTER-FILE
+002330     CLOSE RECON-REPORT-FILE
+002340     DISPLAY 'RECONRPT - ACCOUNTS CHECKED: ' WS-ACCT-COUNT
+002350     DISPLAY 'RECONRPT - MISMATCHES FOUND: ' WS-MISMATCH-COUNT.
+002360 9000-EXIT.
+002370     EXIT.
