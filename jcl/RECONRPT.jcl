@@ -0,0 +1,15 @@
+//RECONRPT JOB (ACCTG),'EOD RECONCILIATION',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* END-OF-DAY RECONCILIATION.  RUN AFTER BATCHDRV SO THE DAY'S
+//* POSTINGS ARE ALREADY ON THE AUDIT LOG AND ACCOUNT MASTER.
+//* COMPARES EACH ACCOUNT'S LAST POSTED AUDIT BALANCE TO ITS
+//* STORED MASTER BALANCE AND LISTS ANY MISMATCH ON RECONRPT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ReconReport
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.AUDIT.LOG,DISP=SHR
+//ACCTMAS  DD   DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//RECONRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
