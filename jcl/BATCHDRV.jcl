@@ -0,0 +1,21 @@
+//BATCHDRV JOB (ACCTG),'NIGHTLY POSTING',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE DAY'S ACCUMULATED TELLER TRANSACTIONS THROUGH
+//* BATCHDRIVER/DATAPROGRAM UNATTENDED.  TRANIN IS THE DAY'S
+//* TRANSACTION EXTRACT; ACCTMAS AND AUDITLOG ARE THE SHARED
+//* MASTER AND AUDIT FILES MAINTAINED BY DATAPROGRAM.
+//*--------------------------------------------------------------*
+//* AUDITLOG CARRIES SPACE/DCB SO DISP=MOD CAN ALLOCATE THE VERY
+//* FIRST GENERATION OF THE FILE INSTEAD OF ABENDING AT ALLOCATION
+//* TIME ON A BRAND-NEW SYSTEM WITH NO PRE-EXISTING AUDIT LOG.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BatchDriver
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.TELLER.TRANS.DAILY,DISP=SHR
+//ACCTMAS  DD   DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//AUDITLOG DD   DSN=PROD.AUDIT.LOG,DISP=(MOD,CATLG,KEEP),
+//         SPACE=(TRK,(25,25),RLSE),
+//         DCB=(RECFM=FB,LRECL=51,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
