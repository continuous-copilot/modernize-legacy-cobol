@@ -0,0 +1,119 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     BatchDriver.
+000030 AUTHOR.         R HOLLOWAY.
+000040 INSTALLATION.   MEMBER SERVICES DATA PROCESSING.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    ---------- ----  --------------------------------------------
+000110*    2026-08-09 RH    INITIAL VERSION.  READS THE DAY'S TELLER
+000120*                     SLIPS FROM A FLAT TRANSACTION FILE AND
+000130*                     DRIVES DATAPROGRAM ONE CALL PER RECORD SO
+000140*                     THE WHOLE DAY'S VOLUME CAN RUN UNATTENDED.
+000150*    2026-08-09 RH    PASS TRAN-RATE THROUGH TO DATAPROGRAM SO
+000160*                     ACCR (INTEREST ACCRUAL) TRANSACTIONS CAN
+000170*                     BE DRIVEN FROM THE SAME BATCH FILE.
+000180*    2026-08-09 RH    PASS TRAN-MIN-BALANCE THROUGH TO DATAPROGRAM
+000190*                     SO A NEW ACCOUNT'S OVERDRAFT FLOOR CAN BE
+000200*                     SET FROM THE TRANSACTION FILE ON CREATE.
+000210******************************************************************
+000220
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT TRANSACTION-FILE ASSIGN TO "TRANIN"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS WS-TRANIN-STATUS.
+000290
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  TRANSACTION-FILE.
+000330     COPY TRANREC.
+000340
+000350 WORKING-STORAGE SECTION.
+000360 77  WS-TRANIN-STATUS            PIC X(02) VALUE SPACES.
+000370
+000380 77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+000390     88  EOF-YES                             VALUE 'Y'.
+000400     88  EOF-NO                              VALUE 'N'.
+000410
+000420 77  WS-RETURN-STATUS            PIC 9(02) VALUE ZEROS.
+000430 77  WS-TRAN-COUNT               PIC 9(06) COMP VALUE ZEROS.
+000440 77  WS-REJECT-COUNT             PIC 9(06) COMP VALUE ZEROS.
+000450
+000460******************************************************************
+000470*    0000-MAINLINE
+000480******************************************************************
+000490 PROCEDURE DIVISION.
+000500
+000510 0000-MAINLINE.
+000520     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000530     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+000540         UNTIL EOF-YES
+000550     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000560     STOP RUN.
+000570
+000580******************************************************************
+000590*    1000-INITIALIZE - OPEN THE TRANSACTION FILE AND PRIME THE
+000600*    FIRST RECORD.
+000610******************************************************************
+000620 1000-INITIALIZE.
+000630     OPEN INPUT TRANSACTION-FILE
+000640     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+000650 1000-EXIT.
+000660     EXIT.
+000670
+000680******************************************************************
+000690*    2000-PROCESS-TRANSACTIONS - CALL DATAPROGRAM FOR THE CURRENT
+000700*    RECORD AND PRIME THE NEXT ONE.
+000710******************************************************************
+000720 2000-PROCESS-TRANSACTIONS.
+000730     PERFORM 2200-CALL-DATAPROGRAM THRU 2200-EXIT
+000740     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+000750 2000-EXIT.
+000760     EXIT.
+000770
+000780******************************************************************
+000790*    2100-READ-TRANSACTION - READ ONE TELLER SLIP FROM THE INPUT.
+000800******************************************************************
+000810 2100-READ-TRANSACTION.
+000820     READ TRANSACTION-FILE
+000830         AT END
+000840             SET EOF-YES TO TRUE
+000850     END-READ.
+000860 2100-EXIT.
+000870     EXIT.
+000880
+000890******************************************************************
+000900*    2200-CALL-DATAPROGRAM - ISSUE THE CALL FOR THE CURRENT
+000910*    TRANSACTION AND FLAG ANYTHING DATAPROGRAM REJECTED.
+000920******************************************************************
+000930 2200-CALL-DATAPROGRAM.
+000940     MOVE ZEROS TO WS-RETURN-STATUS
+000950     CALL 'DataProgram' USING TRAN-OPERATION
+000960                              TRAN-AMOUNT
+000970                              TRAN-ACCOUNT-ID
+000980                              WS-RETURN-STATUS
+000990                              TRAN-RATE
+000995                              TRAN-MIN-BALANCE
+001000     ADD 1 TO WS-TRAN-COUNT
+001010     IF WS-RETURN-STATUS NOT = ZEROS
+001020         ADD 1 TO WS-REJECT-COUNT
+001030         DISPLAY 'BATCHDRV - TRANSACTION REJECTED - ACCOUNT '
+001040                 TRAN-ACCOUNT-ID ' OPERATION ' TRAN-OPERATION
+001050                 ' STATUS ' WS-RETURN-STATUS
+001060     END-IF.
+001070 2200-EXIT.
+001080     EXIT.
+001090
+001100******************************************************************
+001110*    9000-TERMINATE - CLOSE THE FILE AND REPORT THE RUN TOTALS.
+001120******************************************************************
+001130 9000-TERMINATE.
+001140     CLOSE TRANSACTION-FILE
+001150     DISPLAY 'BATCHDRV - TRANSACTIONS PROCESSED: ' WS-TRAN-COUNT
+001160     DISPLAY 'BATCHDRV - TRANSACTIONS REJECTED:  ' WS-REJECT-COUNT.
+001170 9000-EXIT.
+001180     EXIT.
