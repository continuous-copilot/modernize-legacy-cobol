@@ -1,23 +1,420 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DataProgram.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  STORAGE-BALANCE    PIC 9(6)V99 VALUE 1000.00.
-       01  OPERATION-TYPE     PIC X(6).
-
-       LINKAGE SECTION.
-       01  PASSED-OPERATION   PIC X(6).
-       01  BALANCE            PIC 9(6)V99.
-
-       PROCEDURE DIVISION USING PASSED-OPERATION BALANCE.
-           MOVE PASSED-OPERATION TO OPERATION-TYPE
-
-           IF OPERATION-TYPE = 'READ'
-               MOVE STORAGE-BALANCE TO BALANCE
-
-           ELSE IF OPERATION-TYPE = 'WRITE'
-               MOVE BALANCE TO STORAGE-BALANCE
-
-           END-IF
-           GOBACK.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     DataProgram.
+000030 AUTHOR.         R HOLLOWAY.
+000040 INSTALLATION.   MEMBER SERVICES DATA PROCESSING.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    ---------- ----  --------------------------------------------
+000110*    2026-08-09 RH    REPLACED THE SINGLE IN-MEMORY BALANCE WITH
+000120*                     A KEYED ACCOUNT-MASTER FILE SO EACH CALL
+000130*                     OPERATES ON ONE MEMBER'S ACCOUNT RECORD.
+000140*                     THE BALANCE NOW LIVES ON THE MASTER FILE
+000150*                     INSTEAD OF WORKING-STORAGE, SO IT SURVIVES
+000160*                     BETWEEN CALLS AND JOB STEPS.
+000170*    2026-08-09 RH    ADDED CREDIT AND DEBIT OPERATIONS.  THE
+000180*                     PASSED BALANCE IS NOW TREATED AS A DELTA
+000190*                     AMOUNT FOR THESE TWO CODES INSTEAD OF A
+000200*                     FLAT OVERWRITE OF THE STORED BALANCE.
+000210*    2026-08-09 RH    ADDED A MINIMUM-BALANCE FLOOR CHECK TO THE
+000220*                     WRITE AND DEBIT PATHS AND A RETURN-STATUS
+000230*                     PARAMETER SO THE CALLER CAN TELL A POSTING
+000240*                     WAS REJECTED AS AN OVERDRAFT.
+000250*    2026-08-09 RH    EVERY CALL NOW APPENDS A RECORD TO THE NEW
+000260*                     AUDIT-LOG FILE SO A DISPUTED BALANCE CAN BE
+000270*                     RECONSTRUCTED FROM THE HISTORY.
+000280*    2026-08-09 RH    RETURN-STATUS NOW CARRIES A DISTINCT VALUE
+000290*                     WHEN OPERATION-TYPE DOES NOT MATCH A KNOWN
+000300*                     OPERATION, SO CALLERS CAN DETECT A TYPO'D
+000310*                     OPERATION CODE INSTEAD OF A SILENT NO-OP.
+000320*    2026-08-09 RH    ADDED THE ACCR OPERATION SO MONTH-END
+000330*                     INTEREST CAN BE POSTED THROUGH THIS PROGRAM
+000340*                     INSTEAD OF A SPREADSHEET.  TAKES A NEW
+000350*                     PASSED-RATE PARAMETER (A PERCENTAGE).
+000360*    2026-08-09 RH    ADDED THE REVERSE OPERATION.  LOOKS UP THE
+000370*                     MOST RECENT AUDIT-LOG ENTRY FOR THE NAMED
+000380*                     ACCOUNT AND RESTORES THE STORED BALANCE TO
+000390*                     ITS VALUE BEFORE THAT ENTRY WAS POSTED.
+000400*    2026-08-09 RH    WIDENED OPERATION-TYPE AND PASSED-OPERATION
+000410*                     TO X(7) - 'REVERSE' WAS GETTING TRUNCATED TO
+000420*                     'REVERS' ON ENTRY AND NEVER MATCHING THE
+000430*                     EVALUATE.  ALSO SET RC-ACCOUNT-NOT-FOUND ON
+000440*                     A CREDIT/DEBIT/ACCR AGAINST AN UNKNOWN
+000450*                     ACCOUNT INSTEAD OF REPORTING SUCCESS, AND
+000460*                     ADDED PASSED-MIN-BALANCE SO THE OVERDRAFT
+000470*                     FLOOR CAN BE SET PER ACCOUNT AT CREATE TIME
+000480*                     INSTEAD OF ALWAYS DEFAULTING TO ZERO.
+000490*    2026-08-09 RH    2100-READ-ACCOUNT NOW SETS RC-ACCOUNT-NOT-
+000500*                     FOUND ON THE INVALID KEY PATH TOO, AND THE
+000510*                     NEW-ACCOUNT BRANCH OF 2200-WRITE-ACCOUNT NOW
+000520*                     CHECKS THE OPENING BALANCE AGAINST PASSED-
+000530*                     MIN-BALANCE INSTEAD OF ONLY GUARDING UPDATES
+000540*                     TO AN EXISTING ACCOUNT.  ALSO ADDED AUDIT-
+000550*                     RETURN-STATUS TO THE AUDIT LOG SO THE
+000560*                     8110-SCAN-AUDIT-RECORD LOOKUP FOR REVERSE
+000570*                     ONLY MATCHES AN ACCEPTED POSTING, NOT A
+000580*                     PRIOR READ OR A REJECTED OVERDRAFT.
+000590*    2026-08-09 RH    1000-INITIALIZE NOW HANDLES A FIRST-TIME
+000600*                     AUDIT-LOG-FILE THE SAME WAY IT ALREADY
+000610*                     HANDLES A FIRST-TIME ACCOUNT-MASTER-FILE -
+000620*                     OPEN EXTEND DOES NOT CREATE A LINE SEQUENTIAL
+000630*                     FILE THAT DOES NOT YET EXIST, SO A STATUS 35
+000640*                     NOW FALLS BACK TO OPEN OUTPUT / CLOSE / OPEN
+000650*                     EXTEND.  ALSO, AN UNRECOGNIZED OPERATION CODE
+000660*                     NOW WRITES AN AUDIT RECORD LIKE EVERY OTHER
+000670*                     REJECTION INSTEAD OF LEAVING NO TRACE.
+000680******************************************************************
+000690
+000700 ENVIRONMENT DIVISION.
+000710 INPUT-OUTPUT SECTION.
+000720 FILE-CONTROL.
+000730     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAS"
+000740         ORGANIZATION IS INDEXED
+000750         ACCESS MODE IS DYNAMIC
+000760         RECORD KEY IS ACCT-ID
+000770         FILE STATUS IS WS-ACCTMAS-STATUS.
+000780
+000790     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS WS-AUDITLOG-STATUS.
+000820
+000830 DATA DIVISION.
+000840 FILE SECTION.
+000850 FD  ACCOUNT-MASTER-FILE.
+000860     COPY ACCTMAS.
+000870
+000880 FD  AUDIT-LOG-FILE.
+000890     COPY AUDITLOG.
+000900
+000910 WORKING-STORAGE SECTION.
+000920 01  OPERATION-TYPE              PIC X(7).
+000930
+000940 77  WS-ACCTMAS-STATUS           PIC X(02) VALUE SPACES.
+000950     88  ACCTMAS-OK                          VALUE '00'.
+000960     88  ACCTMAS-NOT-FOUND                   VALUE '23'.
+000970     88  ACCTMAS-NOT-OPEN                    VALUE '35'.
+000980
+000990 77  WS-AUDITLOG-STATUS          PIC X(02) VALUE SPACES.
+001000     88  AUDITLOG-NOT-OPEN                   VALUE '35'.
+001010
+001020 77  WS-NEW-BALANCE              PIC S9(6)V99.
+001030 77  WS-AUDIT-PRIOR-BALANCE      PIC 9(6)V99.
+001040 77  WS-AUDIT-NEW-BALANCE        PIC 9(6)V99.
+001050 77  WS-INTEREST-AMOUNT          PIC 9(6)V99.
+001060 77  WS-LAST-AUDIT-PRIOR-BAL     PIC 9(6)V99.
+001070
+001080 77  WS-AUDIT-EOF-SWITCH         PIC X(01) VALUE 'N'.
+001090     88  AUDIT-EOF-YES                       VALUE 'Y'.
+001100     88  AUDIT-EOF-NO                        VALUE 'N'.
+001110
+001120 77  WS-REVERSE-FOUND-SWITCH     PIC X(01) VALUE 'N'.
+001130     88  REVERSE-FOUND-YES                   VALUE 'Y'.
+001140     88  REVERSE-FOUND-NO                    VALUE 'N'.
+001150
+001160 LINKAGE SECTION.
+001170 01  PASSED-OPERATION            PIC X(7).
+001180 01  BALANCE                     PIC 9(6)V99.
+001190 01  PASSED-ACCOUNT-ID           PIC X(10).
+001200 01  RETURN-STATUS               PIC 9(02).
+001210     88  RC-SUCCESS                          VALUE 00.
+001220     88  RC-OVERDRAFT-REJECTED               VALUE 20.
+001230     88  RC-INVALID-OPERATION                VALUE 90.
+001240     88  RC-ACCOUNT-NOT-FOUND                VALUE 30.
+001250     88  RC-NOTHING-TO-REVERSE               VALUE 40.
+001260 01  PASSED-RATE                 PIC 9(02)V9(04).
+001270 01  PASSED-MIN-BALANCE          PIC 9(6)V99.
+001280
+001290******************************************************************
+001300*    0000-MAINLINE
+001310******************************************************************
+001320 PROCEDURE DIVISION USING PASSED-OPERATION
+001330                          BALANCE
+001340                          PASSED-ACCOUNT-ID
+001350                          RETURN-STATUS
+001360                          PASSED-RATE
+001370                          PASSED-MIN-BALANCE.
+001380
+001390 0000-MAINLINE.
+001400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001410     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+001420     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001430     GOBACK.
+001440
+001450******************************************************************
+001460*    1000-INITIALIZE - OPEN THE ACCOUNT MASTER, CREATING IT ON
+001470*    THE VERY FIRST CALL IF IT DOES NOT YET EXIST, AND OPEN THE
+001480*    AUDIT LOG FOR APPEND.
+001490******************************************************************
+001500 1000-INITIALIZE.
+001510     MOVE PASSED-OPERATION TO OPERATION-TYPE
+001520     MOVE PASSED-ACCOUNT-ID TO ACCT-ID
+001530     MOVE ZEROS TO RETURN-STATUS
+001540     OPEN I-O ACCOUNT-MASTER-FILE
+001550     IF ACCTMAS-NOT-OPEN
+001560         OPEN OUTPUT ACCOUNT-MASTER-FILE
+001570         CLOSE ACCOUNT-MASTER-FILE
+001580         OPEN I-O ACCOUNT-MASTER-FILE
+001590     END-IF
+001600     OPEN EXTEND AUDIT-LOG-FILE
+001610     IF AUDITLOG-NOT-OPEN
+001620         OPEN OUTPUT AUDIT-LOG-FILE
+001630         CLOSE AUDIT-LOG-FILE
+001640         OPEN EXTEND AUDIT-LOG-FILE
+001650     END-IF.
+001660 1000-EXIT.
+001670     EXIT.
+001680
+001690******************************************************************
+001700*    2000-PROCESS-REQUEST - DISPATCH ON THE CALLER'S OPERATION.
+001710*    AN UNRECOGNIZED OPERATION CODE IS LOGGED TO THE AUDIT TRAIL
+001720*    THE SAME AS ANY OTHER REJECTION, SINCE A TYPO'D CODE IS THE
+001730*    KIND OF EVENT THE AUDIT LOG EXISTS TO CATCH.
+001740******************************************************************
+001750 2000-PROCESS-REQUEST.
+001760     EVALUATE OPERATION-TYPE
+001770         WHEN 'READ'
+001780             PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT
+001790         WHEN 'WRITE'
+001800             PERFORM 2200-WRITE-ACCOUNT THRU 2200-EXIT
+001810         WHEN 'CREDIT'
+001820             PERFORM 2300-CREDIT-ACCOUNT THRU 2300-EXIT
+001830         WHEN 'DEBIT'
+001840             PERFORM 2400-DEBIT-ACCOUNT THRU 2400-EXIT
+001850         WHEN 'ACCR'
+001860             PERFORM 2500-ACCRUE-INTEREST THRU 2500-EXIT
+001870         WHEN 'REVERSE'
+001880             PERFORM 2600-REVERSE-TRANSACTION THRU 2600-EXIT
+001890         WHEN OTHER
+001900             SET RC-INVALID-OPERATION TO TRUE
+001910             MOVE ZEROS TO WS-AUDIT-PRIOR-BALANCE
+001920             MOVE ZEROS TO WS-AUDIT-NEW-BALANCE
+001930             PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+001940     END-EVALUATE.
+001950 2000-EXIT.
+001960     EXIT.
+001970
+001980******************************************************************
+001990*    2100-READ-ACCOUNT - RETURN THE NAMED ACCOUNT'S BALANCE.
+002000******************************************************************
+002010 2100-READ-ACCOUNT.
+002020     READ ACCOUNT-MASTER-FILE
+002030         INVALID KEY
+002040             SET RC-ACCOUNT-NOT-FOUND TO TRUE
+002050             MOVE ZEROS TO BALANCE
+002060         NOT INVALID KEY
+002070             MOVE ACCT-BALANCE TO BALANCE
+002080     END-READ
+002090     MOVE BALANCE TO WS-AUDIT-PRIOR-BALANCE
+002100     MOVE BALANCE TO WS-AUDIT-NEW-BALANCE
+002110     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+002120 2100-EXIT.
+002130     EXIT.
+002140
+002150******************************************************************
+002160*    2200-WRITE-ACCOUNT - STORE THE PASSED BALANCE FOR THE NAMED
+002170*    ACCOUNT, ADDING THE ACCOUNT RECORD IF IT IS NOT ON FILE YET.
+002180*    A NEW ACCOUNT'S MINIMUM BALANCE IS SET FROM PASSED-MIN-BALANCE
+002190*    SO THE OVERDRAFT FLOOR IS CONFIGURABLE PER ACCOUNT, AND THE
+002200*    NEW ACCOUNT IS ITSELF REJECTED IF ITS OPENING BALANCE WOULD
+002210*    BE BELOW THAT FLOOR.  AN EXISTING ACCOUNT IS REJECTED IF THE
+002220*    WRITE WOULD DRIVE IT BELOW ITS STORED MINIMUM.
+002230******************************************************************
+002240 2200-WRITE-ACCOUNT.
+002250     READ ACCOUNT-MASTER-FILE
+002260         INVALID KEY
+002270             MOVE ZEROS TO WS-AUDIT-PRIOR-BALANCE
+002280             IF BALANCE < PASSED-MIN-BALANCE
+002290                 SET RC-OVERDRAFT-REJECTED TO TRUE
+002300                 MOVE ZEROS TO ACCT-BALANCE
+002310             ELSE
+002320                 MOVE PASSED-ACCOUNT-ID TO ACCT-ID
+002330                 MOVE BALANCE TO ACCT-BALANCE
+002340                 MOVE PASSED-MIN-BALANCE TO ACCT-MIN-BALANCE
+002350                 WRITE ACCOUNT-MASTER-RECORD
+002360             END-IF
+002370         NOT INVALID KEY
+002380             MOVE ACCT-BALANCE TO WS-AUDIT-PRIOR-BALANCE
+002390             IF BALANCE < ACCT-MIN-BALANCE
+002400                 SET RC-OVERDRAFT-REJECTED TO TRUE
+002410             ELSE
+002420                 MOVE BALANCE TO ACCT-BALANCE
+002430                 REWRITE ACCOUNT-MASTER-RECORD
+002440             END-IF
+002450     END-READ
+002460     MOVE ACCT-BALANCE TO WS-AUDIT-NEW-BALANCE
+002470     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+002480 2200-EXIT.
+002490     EXIT.
+002500
+002510******************************************************************
+002520*    2300-CREDIT-ACCOUNT - ADD THE PASSED AMOUNT TO THE NAMED
+002530*    ACCOUNT'S STORED BALANCE.
+002540******************************************************************
+002550 2300-CREDIT-ACCOUNT.
+002560     READ ACCOUNT-MASTER-FILE
+002570         INVALID KEY
+002580             SET RC-ACCOUNT-NOT-FOUND TO TRUE
+002590             MOVE ZEROS TO WS-AUDIT-PRIOR-BALANCE
+002600             MOVE ZEROS TO WS-AUDIT-NEW-BALANCE
+002610         NOT INVALID KEY
+002620             MOVE ACCT-BALANCE TO WS-AUDIT-PRIOR-BALANCE
+002630             ADD BALANCE TO ACCT-BALANCE
+002640             REWRITE ACCOUNT-MASTER-RECORD
+002650             MOVE ACCT-BALANCE TO BALANCE
+002660             MOVE ACCT-BALANCE TO WS-AUDIT-NEW-BALANCE
+002670     END-READ
+002680     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+002690 2300-EXIT.
+002700     EXIT.
+002710
+002720******************************************************************
+002730*    2400-DEBIT-ACCOUNT - SUBTRACT THE PASSED AMOUNT FROM THE
+002740*    NAMED ACCOUNT'S STORED BALANCE.  REJECTED IF THE RESULT
+002750*    WOULD DROP THE BALANCE BELOW THE ACCOUNT'S MINIMUM.
+002760******************************************************************
+002770 2400-DEBIT-ACCOUNT.
+002780     READ ACCOUNT-MASTER-FILE
+002790         INVALID KEY
+002800             SET RC-ACCOUNT-NOT-FOUND TO TRUE
+002810             MOVE ZEROS TO WS-AUDIT-PRIOR-BALANCE
+002820             MOVE ZEROS TO WS-AUDIT-NEW-BALANCE
+002830         NOT INVALID KEY
+002840             MOVE ACCT-BALANCE TO WS-AUDIT-PRIOR-BALANCE
+002850             COMPUTE WS-NEW-BALANCE = ACCT-BALANCE - BALANCE
+002860             IF WS-NEW-BALANCE < ACCT-MIN-BALANCE
+002870                 SET RC-OVERDRAFT-REJECTED TO TRUE
+002880             ELSE
+002890                 SUBTRACT BALANCE FROM ACCT-BALANCE
+002900                 REWRITE ACCOUNT-MASTER-RECORD
+002910                 MOVE ACCT-BALANCE TO BALANCE
+002920             END-IF
+002930             MOVE ACCT-BALANCE TO WS-AUDIT-NEW-BALANCE
+002940     END-READ
+002950     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+002960 2400-EXIT.
+002970     EXIT.
+002980
+002990******************************************************************
+003000*    2500-ACCRUE-INTEREST - COMPUTE INTEREST ON THE NAMED
+003010*    ACCOUNT'S BALANCE AT THE PASSED RATE (A PERCENTAGE) AND
+003020*    POST IT DIRECTLY INTO THE STORED BALANCE.
+003030******************************************************************
+003040 2500-ACCRUE-INTEREST.
+003050     READ ACCOUNT-MASTER-FILE
+003060         INVALID KEY
+003070             SET RC-ACCOUNT-NOT-FOUND TO TRUE
+003080             MOVE ZEROS TO WS-AUDIT-PRIOR-BALANCE
+003090             MOVE ZEROS TO WS-AUDIT-NEW-BALANCE
+003100         NOT INVALID KEY
+003110             MOVE ACCT-BALANCE TO WS-AUDIT-PRIOR-BALANCE
+003120             COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+003130                 ACCT-BALANCE * PASSED-RATE / 100
+003140             ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE
+003150             REWRITE ACCOUNT-MASTER-RECORD
+003160             MOVE ACCT-BALANCE TO BALANCE
+003170             MOVE ACCT-BALANCE TO WS-AUDIT-NEW-BALANCE
+003180     END-READ
+003190     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+003200 2500-EXIT.
+003210     EXIT.
+003220
+003230******************************************************************
+003240*    2600-REVERSE-TRANSACTION - RESTORE THE NAMED ACCOUNT'S
+003250*    BALANCE TO ITS VALUE BEFORE THE MOST RECENT AUDIT-LOG
+003260*    ENTRY POSTED FOR THAT ACCOUNT.
+003270******************************************************************
+003280 2600-REVERSE-TRANSACTION.
+003290     READ ACCOUNT-MASTER-FILE
+003300         INVALID KEY
+003310             SET RC-ACCOUNT-NOT-FOUND TO TRUE
+003320             MOVE ZEROS TO WS-AUDIT-PRIOR-BALANCE
+003330             MOVE ZEROS TO WS-AUDIT-NEW-BALANCE
+003340         NOT INVALID KEY
+003350             MOVE ACCT-BALANCE TO WS-AUDIT-PRIOR-BALANCE
+003360             PERFORM 8100-FIND-LAST-AUDIT-ENTRY THRU 8100-EXIT
+003370             IF REVERSE-FOUND-NO
+003380                 SET RC-NOTHING-TO-REVERSE TO TRUE
+003390             ELSE
+003400                 MOVE WS-LAST-AUDIT-PRIOR-BAL TO ACCT-BALANCE
+003410                 REWRITE ACCOUNT-MASTER-RECORD
+003420                 MOVE ACCT-BALANCE TO BALANCE
+003430             END-IF
+003440             MOVE ACCT-BALANCE TO WS-AUDIT-NEW-BALANCE
+003450     END-READ
+003460     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+003470 2600-EXIT.
+003480     EXIT.
+003490
+003500******************************************************************
+003510*    8000-WRITE-AUDIT-RECORD - APPEND ONE HISTORY RECORD FOR THE
+003520*    CALL JUST PROCESSED.
+003530******************************************************************
+003540 8000-WRITE-AUDIT-RECORD.
+003550     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+003560     ACCEPT AUDIT-TIME FROM TIME
+003570     MOVE PASSED-ACCOUNT-ID TO AUDIT-ACCOUNT-ID
+003580     MOVE OPERATION-TYPE TO AUDIT-OPERATION
+003590     MOVE WS-AUDIT-PRIOR-BALANCE TO AUDIT-PRIOR-BALANCE
+003600     MOVE WS-AUDIT-NEW-BALANCE TO AUDIT-NEW-BALANCE
+003610     MOVE RETURN-STATUS TO AUDIT-RETURN-STATUS
+003620     WRITE AUDIT-LOG-RECORD.
+003630 8000-EXIT.
+003640     EXIT.
+003650
+003660******************************************************************
+003670*    8100-FIND-LAST-AUDIT-ENTRY - SCAN THE AUDIT LOG FROM THE
+003680*    BEGINNING AND REMEMBER THE LAST ENTRY POSTED FOR THE NAMED
+003690*    ACCOUNT.  THE AUDIT LOG MUST BE CLOSED AND REOPENED FOR
+003700*    INPUT SINCE IT IS HELD OPEN FOR APPEND THE REST OF THE CALL.
+003710******************************************************************
+003720 8100-FIND-LAST-AUDIT-ENTRY.
+003730     CLOSE AUDIT-LOG-FILE
+003740     SET REVERSE-FOUND-NO TO TRUE
+003750     SET AUDIT-EOF-NO TO TRUE
+003760     OPEN INPUT AUDIT-LOG-FILE
+003770     PERFORM 8110-SCAN-AUDIT-RECORD THRU 8110-EXIT
+003780         UNTIL AUDIT-EOF-YES
+003790     CLOSE AUDIT-LOG-FILE
+003800     OPEN EXTEND AUDIT-LOG-FILE.
+003810 8100-EXIT.
+003820     EXIT.
+003830
+003840******************************************************************
+003850*    8110-SCAN-AUDIT-RECORD - READ ONE AUDIT RECORD AND KEEP ITS
+003860*    PRIOR BALANCE IF IT BELONGS TO THE ACCOUNT BEING REVERSED.
+003870*    ONLY AN ACCEPTED POSTING ENTRY (WRITE/CREDIT/DEBIT/ACCR WITH
+003880*    AUDIT-RETURN-STATUS OF ZERO) CAN BE REVERSED - A BALANCE
+003890*    INQUIRY (READ) OR A REJECTED OVERDRAFT ATTEMPT LOGS ITS
+003900*    CURRENT BALANCE AS BOTH PRIOR AND NEW WITH NO REAL CHANGE,
+003910*    AND WOULD OTHERWISE MASK THE ACTUAL POSTING TO BE REVERSED.
+003920*    THE LAST MATCH SEEN WINS SINCE THE LOG IS WRITTEN IN ORDER.
+003930******************************************************************
+003940 8110-SCAN-AUDIT-RECORD.
+003950     READ AUDIT-LOG-FILE
+003960         AT END
+003970             SET AUDIT-EOF-YES TO TRUE
+003980         NOT AT END
+003990             IF AUDIT-ACCOUNT-ID = PASSED-ACCOUNT-ID
+004000                 AND AUDIT-RETURN-STATUS = ZEROS
+004010                 AND (AUDIT-OPERATION = 'WRITE' OR
+004020                      AUDIT-OPERATION = 'CREDIT' OR
+004030                      AUDIT-OPERATION = 'DEBIT' OR
+004040                      AUDIT-OPERATION = 'ACCR')
+004050                 SET REVERSE-FOUND-YES TO TRUE
+004060                 MOVE AUDIT-PRIOR-BALANCE TO
+004070                     WS-LAST-AUDIT-PRIOR-BAL
+004080             END-IF
+004090     END-READ.
+004100 8110-EXIT.
+004110     EXIT.
+004120
+004130******************************************************************
+004140*    9000-TERMINATE - CLOSE OUT THE FILES BEFORE RETURNING.
+004150******************************************************************
+004160 9000-TERMINATE.
+004170     CLOSE ACCOUNT-MASTER-FILE
+004180     CLOSE AUDIT-LOG-FILE.
+004190 9000-EXIT.
+004200     EXIT.
